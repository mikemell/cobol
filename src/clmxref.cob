@@ -0,0 +1,233 @@
+001010 IDENTIFICATION DIVISION.                                         CLMXREF 
+
+001020 PROGRAM-ID.    CLMXREF.                                          CLMXREF 
+001030 AUTHOR.        MMELL.                                            CLMXREF 
+001040 INSTALLATION.  AUBURN.                                           CLMXREF 
+001050 DATE-WRITTEN.  2026-08-09.                                       CLMXREF 
+001060 DATE-COMPILED. 2026-08-09.                                       CLMXREF 
+001070 SECURITY.      UNCLASSIFIED.                                     CLMXREF 
+
+001080******************************************************************CLMXREF 
+001090**                                                               *CLMXREF 
+001100** THIS PROGRAM PRODUCES A CLAIMS CROSS-REFERENCE EXCEPTION     * CLMXREF 
+001110** REPORT                                                       * CLMXREF 
+001120**                                                               *CLMXREF 
+001130**   MODIFICATION HISTORY                                       * CLMXREF 
+001140**   -------------------                                        * CLMXREF 
+001150**   DATE       INIT  DESCRIPTION                               * CLMXREF 
+001160**   ---------- ----  ----------------------------------------- * CLMXREF 
+001170**   2026-08-09  MM   INITIAL VERSION.  READS THE CLAIMS FEED    *CLMXREF 
+001180**                    AND CROSS-REFERENCES EACH CLAIM AGAINST    *CLMXREF 
+001190**                    THE POLICY MASTER FILE, LISTING ANY CLAIM  *CLMXREF 
+001200**                    WHOSE POLICY NUMBER IS NOT ON FILE.        *CLMXREF 
+001210**   2026-08-09  MM   ALSO FLAGS A CLAIM WHOSE CLAIM DATE FALLS  *CLMXREF 
+001220**                    AFTER THE POLICY'S EXPIRATION DATE, AND    *CLMXREF 
+001230**                    ABENDS CLEANLY IF THE POLICY MASTER FILE   *CLMXREF 
+001240**                    CANNOT BE OPENED.  CHANGED SOURCE-COMPUTER *CLMXREF 
+001250**                    / OBJECT-COMPUTER TO MATCH POLRPT01.       *CLMXREF 
+001260**   2026-08-09  MM   ADDED A RECONCILIATION TRAILER SHOWING     *CLMXREF 
+001270**                    CLAIMS READ AND EXCEPTION LINES WRITTEN,   *CLMXREF 
+001280**                    MATCHING THE PATTERN ALREADY USED BY       *CLMXREF 
+001290**                    POLRPT01.                                  *CLMXREF 
+001300**   2026-08-09  MM   ADDED A FILE STATUS CHECK ON CLAIMS-FILE   *CLMXREF 
+001310**                    SO A MISSING CLAIMS FEED ABENDS CLEANLY    *CLMXREF 
+001320**                    INSTEAD OF A RAW RUNTIME ERROR.  THE       *CLMXREF 
+001330**                    LAPSED-POLICY SWITCH NOW DRIVES ITS OWN    *CLMXREF 
+001340**                    BRANCH INSTEAD OF SITTING UNUSED.          *CLMXREF 
+001350**                                                               *CLMXREF 
+001360******************************************************************CLMXREF 
+
+001370 ENVIRONMENT DIVISION.                                            CLMXREF 
+001380 CONFIGURATION SECTION.                                           CLMXREF 
+001390 SOURCE-COMPUTER.   X86_64.                                       CLMXREF 
+001400 OBJECT-COMPUTER.   X86_64.                                       CLMXREF 
+
+001410 INPUT-OUTPUT SECTION.                                            CLMXREF 
+001420 FILE-CONTROL.                                                    CLMXREF 
+
+001430     SELECT CLAIMS-FILE                                           CLMXREF 
+001440         ASSIGN TO UT-S-CLAIMS                                    CLMXREF 
+001450         ORGANIZATION IS LINE SEQUENTIAL                          CLMXREF 
+001460         FILE STATUS IS WS-CLAIMS-FILE-STATUS.                    CLMXREF 
+
+001470     SELECT POLICY-MASTER-FILE                                    CLMXREF 
+001480         ASSIGN TO UT-S-POLMSTR                                   CLMXREF 
+001490         ORGANIZATION IS INDEXED                                  CLMXREF 
+001500         ACCESS MODE IS DYNAMIC                                   CLMXREF 
+001510         RECORD KEY IS POLICY-NUMBER-MASTER                       CLMXREF 
+001520         FILE STATUS IS WS-MASTER-FILE-STATUS.                    CLMXREF 
+
+001530     SELECT CLAIM-EXCEPTION-FILE                                  CLMXREF 
+001540         ASSIGN TO UT-S-CLMEXCP                                   CLMXREF 
+001550         ORGANIZATION IS LINE SEQUENTIAL.                         CLMXREF 
+
+001560 DATA DIVISION.                                                   CLMXREF 
+001570 FILE SECTION.                                                    CLMXREF 
+
+001580 FD  CLAIMS-FILE                                                  CLMXREF 
+001590     LABEL RECORDS ARE STANDARD                                   CLMXREF 
+001600     DATA RECORD IS CLAIM-RECORD.                                 CLMXREF 
+001610 01  CLAIM-RECORD.                                                CLMXREF 
+001620     05  CLAIM-NUMBER-INPUT      PICTURE X(10).                   CLMXREF 
+001630     05  CLAIM-POLICY-NUMBER-INPUT                                CLMXREF 
+001640                                 PICTURE X(12).                   CLMXREF 
+001650     05  CLAIM-DATE-INPUT        PICTURE 9(08).                   CLMXREF 
+001660     05  CLAIM-AMOUNT-INPUT      PICTURE 9(07)V99.                CLMXREF 
+
+001670 FD  POLICY-MASTER-FILE                                           CLMXREF 
+001680     LABEL RECORDS ARE STANDARD.                                  CLMXREF 
+001690     COPY POLYMAST.                                               CLMXREF 
+
+001700 FD  CLAIM-EXCEPTION-FILE                                         CLMXREF 
+001710     RECORD CONTAINS 133 CHARACTERS                               CLMXREF 
+001720     LABEL RECORDS ARE OMITTED                                    CLMXREF 
+001730     DATA RECORD IS CLAIM-EXCEPTION-LINE.                         CLMXREF 
+001740 01  CLAIM-EXCEPTION-LINE.                                        CLMXREF 
+001750     05  CARRIAGE-CONTROL        PICTURE X.                       CLMXREF 
+001760     05  CEX-CLAIM-NUMBER        PICTURE X(10).                   CLMXREF 
+001770     05  FILLER                  PICTURE X(04).                   CLMXREF 
+001780     05  CEX-CLAIM-POLICY-NUMBER PICTURE X(12).                   CLMXREF 
+001790     05  FILLER                  PICTURE X(04).                   CLMXREF 
+001800     05  CEX-CLAIM-DATE          PICTURE X(10).                   CLMXREF 
+001810     05  FILLER                  PICTURE X(04).                   CLMXREF 
+001820     05  CEX-CLAIM-AMOUNT        PICTURE ZZZ,ZZ9.99.              CLMXREF 
+001830     05  FILLER                  PICTURE X(04).                   CLMXREF 
+001840     05  CEX-MESSAGE             PICTURE X(32).                   CLMXREF 
+001850     05  FILLER                  PICTURE X(42).                   CLMXREF 
+
+001860 WORKING-STORAGE SECTION.                                         CLMXREF 
+
+001870 01  PROGRAM-INDICATORS.                                          CLMXREF 
+001880     05  ARE-THERE-MORE-CLAIMS   PICTURE X(3) VALUE 'YES'.        CLMXREF 
+
+001890 01  WS-MASTER-FILE-FIELDS.                                       CLMXREF 
+001900     05  WS-CLAIMS-FILE-STATUS   PICTURE X(02) VALUE SPACES.      CLMXREF 
+001910     05  WS-MASTER-FILE-STATUS   PICTURE X(02) VALUE SPACES.      CLMXREF 
+001920     05  WS-POLICY-NOT-FOUND-SWITCH                               CLMXREF 
+001930                                 PICTURE X(01) VALUE 'N'.         CLMXREF 
+001940         88  POLICY-NOT-ON-MASTER       VALUE 'Y'.                CLMXREF 
+001950         88  POLICY-ON-MASTER           VALUE 'N'.                CLMXREF 
+001960     05  WS-POLICY-LAPSED-SWITCH PICTURE X(01) VALUE 'N'.         CLMXREF 
+001970         88  POLICY-LAPSED-BEFORE-CLAIM VALUE 'Y'.                CLMXREF 
+001980         88  POLICY-NOT-LAPSED          VALUE 'N'.                CLMXREF 
+
+001990 01  WS-DATE-EDIT-FIELDS.                                         CLMXREF 
+002000     05  WS-CLAIM-DATE-EDIT.                                      CLMXREF 
+002010         10  WS-CLM-CCYY         PICTURE 9(04).                   CLMXREF 
+002020         10  WS-CLM-MM           PICTURE 9(02).                   CLMXREF 
+002030         10  WS-CLM-DD           PICTURE 9(02).                   CLMXREF 
+
+002040 01  WS-RECONCILIATION-COUNTS.                                    CLMXREF 
+002050     05  WS-CLAIMS-READ-COUNT    PICTURE 9(07) COMP VALUE ZERO.   CLMXREF 
+002060     05  WS-EXCEPTION-LINES-COUNT                                 CLMXREF 
+002070                                 PICTURE 9(07) COMP VALUE ZERO.   CLMXREF 
+
+002080 01  WS-CLAIM-TRAILER-LINE.                                       CLMXREF 
+002090     05  FILLER                  PICTURE X(20) VALUE              CLMXREF 
+002100                                 'CLAIMS READ:'.                  CLMXREF 
+002110     05  WS-TRL-CLAIMS-READ      PICTURE ZZZ,ZZ9.                 CLMXREF 
+002120     05  FILLER                  PICTURE X(04) VALUE SPACES.      CLMXREF 
+002130     05  FILLER                  PICTURE X(20) VALUE              CLMXREF 
+002140                                 'EXCEPTION LINES:'.              CLMXREF 
+002150     05  WS-TRL-EXCEPTION-LINES  PICTURE ZZZ,ZZ9.                 CLMXREF 
+
+002160 PROCEDURE DIVISION.                                              CLMXREF 
+
+002170******************************************************************CLMXREF 
+002180**                                                               *CLMXREF 
+002190** THIS PROGRAM READS THE CLAIMS FEED AND CROSS-REFERENCES EACH * CLMXREF 
+002200** CLAIM AGAINST THE POLICY MASTER FILE.  CLAIMS CITING A       * CLMXREF 
+002210** POLICY NUMBER NOT ON THE MASTER, OR CITING A POLICY THAT HAD * CLMXREF 
+002220** ALREADY EXPIRED BY THE CLAIM DATE, ARE WRITTEN TO THE CLAIM  * CLMXREF 
+002230** EXCEPTION FILE.  IT IS ENTERED FROM THE OPERATING SYSTEM AND * CLMXREF 
+002240** EXITS TO THE OPERATING SYSTEM.                               * CLMXREF 
+002250**                                                               *CLMXREF 
+002260******************************************************************CLMXREF 
+
+002270 A000-CREATE-CLAIM-XREF-REPORT.                                   CLMXREF 
+
+002280     OPEN INPUT  CLAIMS-FILE.                                     CLMXREF 
+002290     IF WS-CLAIMS-FILE-STATUS NOT = '00'                          CLMXREF 
+002300         DISPLAY 'UNABLE TO OPEN CLAIMS-FILE - STATUS '           CLMXREF 
+002310               WS-CLAIMS-FILE-STATUS                              CLMXREF 
+002320         MOVE 16 TO RETURN-CODE                                   CLMXREF 
+002330         STOP RUN                                                 CLMXREF 
+002340     END-IF.                                                      CLMXREF 
+002350     OPEN INPUT  POLICY-MASTER-FILE.                              CLMXREF 
+002360     IF WS-MASTER-FILE-STATUS NOT = '00'                          CLMXREF 
+002370         DISPLAY 'UNABLE TO OPEN POLICY-MASTER-FILE - STATUS '    CLMXREF 
+002380               WS-MASTER-FILE-STATUS                              CLMXREF 
+002390         MOVE 16 TO RETURN-CODE                                   CLMXREF 
+002400         STOP RUN                                                 CLMXREF 
+002410     END-IF.                                                      CLMXREF 
+002420     OPEN OUTPUT CLAIM-EXCEPTION-FILE.                            CLMXREF 
+002430     PERFORM A002-READ-CLAIM-RECORD.                              CLMXREF 
+002440     PERFORM A001-CHECK-CLAIM-AGAINST-MASTER                      CLMXREF 
+002450           UNTIL ARE-THERE-MORE-CLAIMS = 'NO '.                   CLMXREF 
+002460     PERFORM A005-PRINT-RECONCILIATION-TRAILER.                   CLMXREF 
+002470     CLOSE CLAIMS-FILE                                            CLMXREF 
+002480           POLICY-MASTER-FILE                                     CLMXREF 
+002490           CLAIM-EXCEPTION-FILE.                                  CLMXREF 
+002500     STOP RUN.                                                    CLMXREF 
+
+002510 A001-CHECK-CLAIM-AGAINST-MASTER.                                 CLMXREF 
+002520     MOVE CLAIM-POLICY-NUMBER-INPUT TO POLICY-NUMBER-MASTER.      CLMXREF 
+002530     READ POLICY-MASTER-FILE                                      CLMXREF 
+002540           INVALID KEY                                            CLMXREF 
+002550              MOVE 'Y' TO WS-POLICY-NOT-FOUND-SWITCH              CLMXREF 
+002560           NOT INVALID KEY                                        CLMXREF 
+002570              MOVE 'N' TO WS-POLICY-NOT-FOUND-SWITCH              CLMXREF 
+002580     END-READ.                                                    CLMXREF 
+002590     IF POLICY-NOT-ON-MASTER                                      CLMXREF 
+002600         PERFORM A003-WRITE-CLAIM-EXCEPTION-NOTFOUND              CLMXREF 
+002610     ELSE                                                         CLMXREF 
+002620         IF CLAIM-DATE-INPUT > EXPIRATION-DATE-MASTER             CLMXREF 
+002630             MOVE 'Y' TO WS-POLICY-LAPSED-SWITCH                  CLMXREF 
+002640         ELSE                                                     CLMXREF 
+002650             MOVE 'N' TO WS-POLICY-LAPSED-SWITCH                  CLMXREF 
+002660         END-IF                                                   CLMXREF 
+002670         IF POLICY-LAPSED-BEFORE-CLAIM                            CLMXREF 
+002680             PERFORM A004-WRITE-CLAIM-EXCEPTION-LAPSED            CLMXREF 
+002690         END-IF                                                   CLMXREF 
+002700     END-IF.                                                      CLMXREF 
+002710     PERFORM A002-READ-CLAIM-RECORD.                              CLMXREF 
+
+002720 A003-WRITE-CLAIM-EXCEPTION-NOTFOUND.                             CLMXREF 
+002730     MOVE SPACES TO CLAIM-EXCEPTION-LINE.                         CLMXREF 
+002740     MOVE CLAIM-NUMBER-INPUT TO CEX-CLAIM-NUMBER.                 CLMXREF 
+002750     MOVE CLAIM-POLICY-NUMBER-INPUT TO CEX-CLAIM-POLICY-NUMBER.   CLMXREF 
+002760     MOVE CLAIM-DATE-INPUT TO WS-CLAIM-DATE-EDIT.                 CLMXREF 
+002770     STRING WS-CLM-MM '/' WS-CLM-DD '/' WS-CLM-CCYY               CLMXREF 
+002780           DELIMITED BY SIZE INTO CEX-CLAIM-DATE.                 CLMXREF 
+002790     MOVE CLAIM-AMOUNT-INPUT TO CEX-CLAIM-AMOUNT.                 CLMXREF 
+002800     MOVE 'POLICY NUMBER NOT ON MASTER FILE' TO CEX-MESSAGE.      CLMXREF 
+002810     WRITE CLAIM-EXCEPTION-LINE                                   CLMXREF 
+002820           AFTER ADVANCING 1 LINES.                               CLMXREF 
+002830     ADD 1 TO WS-EXCEPTION-LINES-COUNT.                           CLMXREF 
+
+002840 A004-WRITE-CLAIM-EXCEPTION-LAPSED.                               CLMXREF 
+002850     MOVE SPACES TO CLAIM-EXCEPTION-LINE.                         CLMXREF 
+002860     MOVE CLAIM-NUMBER-INPUT TO CEX-CLAIM-NUMBER.                 CLMXREF 
+002870     MOVE CLAIM-POLICY-NUMBER-INPUT TO CEX-CLAIM-POLICY-NUMBER.   CLMXREF 
+002880     MOVE CLAIM-DATE-INPUT TO WS-CLAIM-DATE-EDIT.                 CLMXREF 
+002890     STRING WS-CLM-MM '/' WS-CLM-DD '/' WS-CLM-CCYY               CLMXREF 
+002900           DELIMITED BY SIZE INTO CEX-CLAIM-DATE.                 CLMXREF 
+002910     MOVE CLAIM-AMOUNT-INPUT TO CEX-CLAIM-AMOUNT.                 CLMXREF 
+002920     MOVE 'POLICY EXPIRED BEFORE CLAIM DATE' TO CEX-MESSAGE.      CLMXREF 
+002930     WRITE CLAIM-EXCEPTION-LINE                                   CLMXREF 
+002940           AFTER ADVANCING 1 LINES.                               CLMXREF 
+002950     ADD 1 TO WS-EXCEPTION-LINES-COUNT.                           CLMXREF 
+
+002960 A002-READ-CLAIM-RECORD.                                          CLMXREF 
+002970     READ CLAIMS-FILE                                             CLMXREF 
+002980           AT END                                                 CLMXREF 
+002990              MOVE 'NO ' TO ARE-THERE-MORE-CLAIMS.                CLMXREF 
+003000     IF ARE-THERE-MORE-CLAIMS = 'YES'                             CLMXREF 
+003010         ADD 1 TO WS-CLAIMS-READ-COUNT                            CLMXREF 
+003020     END-IF.                                                      CLMXREF 
+
+003030 A005-PRINT-RECONCILIATION-TRAILER.                               CLMXREF 
+003040     MOVE WS-CLAIMS-READ-COUNT TO WS-TRL-CLAIMS-READ.             CLMXREF 
+003050     MOVE WS-EXCEPTION-LINES-COUNT TO WS-TRL-EXCEPTION-LINES.     CLMXREF 
+003060     WRITE CLAIM-EXCEPTION-LINE FROM WS-CLAIM-TRAILER-LINE        CLMXREF 
+003070           AFTER ADVANCING 2 LINES.                               CLMXREF 

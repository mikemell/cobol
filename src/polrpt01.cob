@@ -0,0 +1,822 @@
+001010 IDENTIFICATION DIVISION.                                         POLRPT01
+
+001020 PROGRAM-ID.    POLRPT01.                                         POLRPT01
+001030 AUTHOR.        MMELL.                                            POLRPT01
+001040 INSTALLATION.  AUBURN.                                           POLRPT01
+001050 DATE-WRITTEN.  NOV 29,2024.                                      POLRPT01
+001060 DATE-COMPILED. NOV 29,2024.                                      POLRPT01
+001070 SECURITY.      UNCLASSIFIED.                                     POLRPT01
+
+001080******************************************************************POLRPT01
+001090**                                                               *POLRPT01
+001100** THIS PROGRAM PRODUCES A POLICY REPORT                        * POLRPT01
+001110**                                                               *POLRPT01
+001120**   MODIFICATION HISTORY                                       * POLRPT01
+001130**   -------------------                                        * POLRPT01
+001140**   DATE       INIT  DESCRIPTION                               * POLRPT01
+001150**   ---------- ----  ----------------------------------------- * POLRPT01
+001160**   2026-08-09  MM   ADDED PREMIUM, EFFECTIVE AND EXPIRATION    *POLRPT01
+001170**                    DATES TO THE POLICY RECORD LAYOUT.         *POLRPT01
+001180**   2026-08-09  MM   ADDED AGENT SUBTOTAL AND GRAND TOTAL       *POLRPT01
+001190**                    CONTROL BREAK PROCESSING.                  *POLRPT01
+001200**   2026-08-09  MM   ADDED PAGE HEADERS, RUN DATE AND PAGE      *POLRPT01
+001210**                    NUMBERING WITH AUTOMATIC PAGE BREAKS.      *POLRPT01
+001220**   2026-08-09  MM   ADDED INSURANCE TYPE EDIT CHECKS AND AN    *POLRPT01
+001230**                    EXCEPTION LISTING FOR FAILING RECORDS.     *POLRPT01
+001240**   2026-08-09  MM   ADDED RECORDS READ / LINES WRITTEN COUNTS  *POLRPT01
+001250**                    AND AN AUTOMATIC RECONCILIATION TRAILER.   *POLRPT01
+001260**   2026-08-09  MM   ADDED THE POLICY-MASTER INDEXED FILE SO    *POLRPT01
+001270**                    POLICIES ACCUMULATE ACROSS DAILY RUNS.     *POLRPT01
+001280**   2026-08-09  MM   ADDED CHECKPOINT/RESTART PROCESSING.       *POLRPT01
+001290**   2026-08-09  MM   ADDED DUPLICATE POLICY NUMBER DETECTION.   *POLRPT01
+001300**   2026-08-09  MM   ADDED AGENT-RATE-FILE JOIN AND PER-POLICY  *POLRPT01
+001310**                    COMMISSION-DUE CALCULATION.                *POLRPT01
+001320**   2026-08-09  MM   REPORT NOW REGENERATES FROM THE POLICY     *POLRPT01
+001330**                    MASTER FILE WHEN THE DAILY FEED IS NOT     *POLRPT01
+001340**                    AVAILABLE.  CHECKPOINT/RESTART NOW CARRIES *POLRPT01
+001350**                    LINE COUNTS AND CONTROL-BREAK TOTALS SO A  *POLRPT01
+001360**                    RESTARTED RUN RECONCILES CORRECTLY.        *POLRPT01
+001370**                    DUPLICATE DETECTION NOW KEYS OFF A RUN     *POLRPT01
+001380**                    TIMESTAMP RATHER THAN THE RUN DATE SO A    *POLRPT01
+001390**                    SAME-DAY RERUN IS NOT MISREAD AS A         *POLRPT01
+001400**                    DUPLICATE.  CHECKPOINT INTERVAL CHECK      *POLRPT01
+001410**                    MOVED TO THE READ PARAGRAPH SO IT ALWAYS   *POLRPT01
+001420**                    FIRES.  CORRECTED THE MOTORCYCLE ENTRY IN  *POLRPT01
+001430**                    THE VALID INSURANCE TYPE TABLE.  ADDED A   *POLRPT01
+001440**                    COMMISSION COLUMN HEADING.  AN AGENT-RATE  *POLRPT01
+001450**                    FILE THAT WON'T OPEN NO LONGER ABENDS THE  *POLRPT01
+001460**                    RUN - THE DEFAULT RATE IS USED INSTEAD.    *POLRPT01
+001470**   2026-08-09  MM   A RESTARTED RUN NOW REOPENS THE REPORT AND *POLRPT01
+001480**                    EXCEPTION FILES EXTEND RATHER THAN OUTPUT  *POLRPT01
+001490**                    SO A PRIOR PARTIAL RUN IS NOT TRUNCATED.   *POLRPT01
+001500**                    THE CHECKPOINTED RECORD COUNT NO LONGER    *POLRPT01
+001510**                    INCLUDES THE READ-AHEAD RECORD STILL IN    *POLRPT01
+001520**                    THE INPUT BUFFER.  THE AGENT-RATE FILE IS  *POLRPT01
+001530**                    NOW OPENED REGARDLESS OF REPORT SOURCE SO  *POLRPT01
+001540**                    COMMISSION CALCULATION NO LONGER READS AN  *POLRPT01
+001550**                    UNOPENED FILE WHEN RUNNING FROM THE MASTER.*POLRPT01
+001560**                    COLUMN HEADINGS NOW LINE UP WITH THE       *POLRPT01
+001570**                    DETAIL COLUMNS THEY LABEL, AND SUBTOTAL /  *POLRPT01
+001580**                    GRAND TOTAL LINES NOW COUNT TOWARD THE     *POLRPT01
+001590**                    PAGE BREAK LIKE DETAIL LINES DO.           *POLRPT01
+001600**                                                               *POLRPT01
+001610******************************************************************POLRPT01
+
+001620 ENVIRONMENT DIVISION.                                            POLRPT01
+
+001630 CONFIGURATION SECTION.                                           POLRPT01
+
+001640 SOURCE-COMPUTER. X86_64.                                         POLRPT01
+001650 OBJECT-COMPUTER. X86_64.                                         POLRPT01
+
+001660 INPUT-OUTPUT SECTION.                                            POLRPT01
+001670 FILE-CONTROL.                                                    POLRPT01
+001680     SELECT INPUT-FILE                                            POLRPT01
+001690         ASSIGN TO UT-S-INPUT                                     POLRPT01
+001700         ORGANIZATION IS LINE SEQUENTIAL                          POLRPT01
+001710         FILE STATUS IS WS-INPUT-FILE-STATUS.                     POLRPT01
+
+001720     SELECT REPORT-FILE                                           POLRPT01
+001730         ASSIGN TO UT-S-PRINT                                     POLRPT01
+001740         ORGANIZATION IS LINE SEQUENTIAL.                         POLRPT01
+
+001750     SELECT EXCEPTION-FILE                                        POLRPT01
+001760         ASSIGN TO UT-S-EXCPT                                     POLRPT01
+001770         ORGANIZATION IS LINE SEQUENTIAL.                         POLRPT01
+
+001780     SELECT POLICY-MASTER-FILE                                    POLRPT01
+001790         ASSIGN TO UT-S-POLMSTR                                   POLRPT01
+001800         ORGANIZATION IS INDEXED                                  POLRPT01
+001810         ACCESS MODE IS DYNAMIC                                   POLRPT01
+001820         RECORD KEY IS POLICY-NUMBER-MASTER                       POLRPT01
+001830         FILE STATUS IS WS-MASTER-FILE-STATUS.                    POLRPT01
+
+001840     SELECT CHECKPOINT-FILE                                       POLRPT01
+001850         ASSIGN TO UT-S-CKPT                                      POLRPT01
+001860         ORGANIZATION IS RELATIVE                                 POLRPT01
+001870         ACCESS MODE IS RANDOM                                    POLRPT01
+001880         RELATIVE KEY IS WS-CKPT-RELATIVE-KEY                     POLRPT01
+001890         FILE STATUS IS WS-CKPT-FILE-STATUS.                      POLRPT01
+
+001900     SELECT AGENT-RATE-FILE                                       POLRPT01
+001910         ASSIGN TO UT-S-AGTRATE                                   POLRPT01
+001920         ORGANIZATION IS INDEXED                                  POLRPT01
+001930         ACCESS MODE IS DYNAMIC                                   POLRPT01
+001940         RECORD KEY IS AGENT-ID-RATE                              POLRPT01
+001950         FILE STATUS IS WS-AGENT-RATE-STATUS.                     POLRPT01
+
+001960 DATA DIVISION.                                                   POLRPT01
+
+001970 FILE SECTION.                                                    POLRPT01
+
+001980 FD  INPUT-FILE                                                   POLRPT01
+001990     RECORD CONTAINS 85 CHARACTERS                                POLRPT01
+002000     LABEL RECORDS ARE STANDARD                                   POLRPT01
+002010     DATA RECORD IS INPUT-RECORD.                                 POLRPT01
+002020 01  INPUT-RECORD.                                                POLRPT01
+002030     05  CUSTOMER-NAME-INPUT     PICTURE X(20).                   POLRPT01
+002040     05  AGENT-NAME-INPUT        PICTURE X(20).                   POLRPT01
+002050     05  INSURANCE-TYPE-INPUT    PICTURE X(10).                   POLRPT01
+002060     05  POLICY-NUMBER-INPUT     PICTURE X(12).                   POLRPT01
+002070     05  PREMIUM-INPUT           PICTURE 9(05)V99.                POLRPT01
+002080     05  EFFECTIVE-DATE-INPUT    PICTURE 9(08).                   POLRPT01
+002090     05  EXPIRATION-DATE-INPUT   PICTURE 9(08).                   POLRPT01
+
+002100 FD  REPORT-FILE                                                  POLRPT01
+002110     RECORD CONTAINS 133 CHARACTERS                               POLRPT01
+002120     LABEL RECORDS ARE OMITTED                                    POLRPT01
+002130     DATA RECORD IS REPORT-LINE.                                  POLRPT01
+002140 01  REPORT-LINE.                                                 POLRPT01
+002150     05  CARRIAGE-CONTROL        PICTURE X.                       POLRPT01
+002160     05  POLICY-NUMBER-REPORT    PICTURE X(12).                   POLRPT01
+002170     05  FILLER                  PICTURE X(04).                   POLRPT01
+002180     05  CUSTOMER-NAME-REPORT    PICTURE X(20).                   POLRPT01
+002190     05  FILLER                  PICTURE X(04).                   POLRPT01
+002200     05  AGENT-NAME-REPORT       PICTURE X(20).                   POLRPT01
+002210     05  FILLER                  PICTURE X(04).                   POLRPT01
+002220     05  INSURANCE-TYPE-REPORT   PICTURE X(10).                   POLRPT01
+002230     05  FILLER                  PICTURE X(04).                   POLRPT01
+002240     05  PREMIUM-REPORT          PICTURE ZZ,ZZ9.99.               POLRPT01
+002250     05  FILLER                  PICTURE X(04).                   POLRPT01
+002260     05  EFFECTIVE-DATE-REPORT   PICTURE X(10).                   POLRPT01
+002270     05  FILLER                  PICTURE X(02).                   POLRPT01
+002280     05  EXPIRATION-DATE-REPORT  PICTURE X(10).                   POLRPT01
+002290     05  FILLER                  PICTURE X(02).                   POLRPT01
+002300     05  COMMISSION-DUE-REPORT   PICTURE ZZZZ9.99.                POLRPT01
+002310     05  FILLER                  PICTURE X(09).                   POLRPT01
+
+002320 FD  EXCEPTION-FILE                                               POLRPT01
+002330     RECORD CONTAINS 133 CHARACTERS                               POLRPT01
+002340     LABEL RECORDS ARE OMITTED                                    POLRPT01
+002350     DATA RECORD IS EXCEPTION-LINE.                               POLRPT01
+002360 01  EXCEPTION-LINE.                                              POLRPT01
+002370     05  CARRIAGE-CONTROL        PICTURE X.                       POLRPT01
+002380     05  EXC-POLICY-NUMBER       PICTURE X(12).                   POLRPT01
+002390     05  FILLER                  PICTURE X(04).                   POLRPT01
+002400     05  EXC-CUSTOMER-NAME       PICTURE X(20).                   POLRPT01
+002410     05  FILLER                  PICTURE X(04).                   POLRPT01
+002420     05  EXC-INSURANCE-TYPE      PICTURE X(10).                   POLRPT01
+002430     05  FILLER                  PICTURE X(04).                   POLRPT01
+002440     05  EXC-MESSAGE             PICTURE X(30).                   POLRPT01
+002450     05  FILLER                  PICTURE X(48).                   POLRPT01
+
+002460 FD  POLICY-MASTER-FILE                                           POLRPT01
+002470     LABEL RECORDS ARE STANDARD.                                  POLRPT01
+002480     COPY POLYMAST.                                               POLRPT01
+
+002490 FD  CHECKPOINT-FILE                                              POLRPT01
+002500     LABEL RECORDS ARE STANDARD                                   POLRPT01
+002510     DATA RECORD IS CHECKPOINT-RECORD.                            POLRPT01
+002520 01  CHECKPOINT-RECORD.                                           POLRPT01
+002530     05  CKPT-LAST-POLICY-NUMBER PICTURE X(12).                   POLRPT01
+002540     05  CKPT-RECORDS-PROCESSED  PICTURE 9(07).                   POLRPT01
+002550     05  CKPT-RUN-TIMESTAMP      PICTURE 9(14).                   POLRPT01
+002560     05  CKPT-DETAIL-LINES       PICTURE 9(07).                   POLRPT01
+002570     05  CKPT-EXCEPTION-LINES    PICTURE 9(07).                   POLRPT01
+002580     05  CKPT-PREV-AGENT-NAME    PICTURE X(20).                   POLRPT01
+002590     05  CKPT-AGENT-POLICY-COUNT PICTURE 9(05).                   POLRPT01
+002600     05  CKPT-AGENT-PREMIUM-TOTAL                                 POLRPT01
+002610                                 PICTURE 9(07)V99.                POLRPT01
+002620     05  CKPT-AGENT-COMMISSION-TOTAL                              POLRPT01
+002630                                 PICTURE 9(07)V99.                POLRPT01
+002640     05  CKPT-GRAND-POLICY-COUNT PICTURE 9(07).                   POLRPT01
+002650     05  CKPT-GRAND-PREMIUM-TOTAL                                 POLRPT01
+002660                                 PICTURE 9(09)V99.                POLRPT01
+002670     05  CKPT-GRAND-COMMISSION-TOTAL                              POLRPT01
+002680                                 PICTURE 9(09)V99.                POLRPT01
+
+002690 FD  AGENT-RATE-FILE                                              POLRPT01
+002700     LABEL RECORDS ARE STANDARD                                   POLRPT01
+002710     DATA RECORD IS AGENT-RATE-RECORD.                            POLRPT01
+002720 01  AGENT-RATE-RECORD.                                           POLRPT01
+002730     05  AGENT-ID-RATE           PICTURE X(20).                   POLRPT01
+002740     05  AGENT-COMMISSION-RATE   PICTURE 9V999.                   POLRPT01
+
+002750 WORKING-STORAGE SECTION.                                         POLRPT01
+
+002760 01  PROGRAM-INDICATORS.                                          POLRPT01
+002770     05  ARE-THERE-MORE-RECORDS  PICTURE X(3) VALUE 'YES'.        POLRPT01
+002780     05  WS-FIRST-RECORD-SWITCH  PICTURE X(01) VALUE 'Y'.         POLRPT01
+002790         88  FIRST-RECORD               VALUE 'Y'.                POLRPT01
+002800         88  NOT-FIRST-RECORD           VALUE 'N'.                POLRPT01
+002810     05  WS-SOURCE-SWITCH        PICTURE X(01) VALUE 'Y'.         POLRPT01
+002820         88  IS-FROM-INPUT-FEED         VALUE 'Y'.                POLRPT01
+002830         88  IS-FROM-MASTER             VALUE 'N'.                POLRPT01
+
+002840 01  WS-CONTROL-FIELDS.                                           POLRPT01
+002850     05  WS-PREV-AGENT-NAME      PICTURE X(20) VALUE SPACES.      POLRPT01
+
+002860 01  WS-VALID-TYPE-TABLE-DEF.                                     POLRPT01
+002870     05  FILLER                  PICTURE X(50) VALUE              POLRPT01
+002880         'AUTO      HOME      LIFE      BOAT      RENTER    '.    POLRPT01
+002890     05  FILLER                  PICTURE X(20) VALUE              POLRPT01
+002900         'UMBRELLA  MOTORCYCLE'.                                  POLRPT01
+
+002910 01  WS-VALID-TYPE-TABLE REDEFINES WS-VALID-TYPE-TABLE-DEF.       POLRPT01
+002920     05  WS-VALID-TYPE-ENTRY     PICTURE X(10) OCCURS 7 TIMES.    POLRPT01
+
+002930 01  WS-TYPE-CHECK-FIELDS.                                        POLRPT01
+002940     05  WS-VALID-TYPE-COUNT     PICTURE 9(02) COMP VALUE 07.     POLRPT01
+002950     05  WS-TYPE-INDEX           PICTURE 9(02) COMP VALUE ZERO.   POLRPT01
+002960     05  WS-VALID-TYPE-SWITCH    PICTURE X(01) VALUE 'N'.         POLRPT01
+002970         88  VALID-TYPE-FOUND           VALUE 'Y'.                POLRPT01
+002980         88  VALID-TYPE-NOT-FOUND       VALUE 'N'.                POLRPT01
+
+002990 01  WS-MASTER-FILE-FIELDS.                                       POLRPT01
+003000     05  WS-INPUT-FILE-STATUS    PICTURE X(02) VALUE SPACES.      POLRPT01
+003010     05  WS-MASTER-FILE-STATUS   PICTURE X(02) VALUE SPACES.      POLRPT01
+003020     05  WS-AGENT-RATE-STATUS    PICTURE X(02) VALUE SPACES.      POLRPT01
+003030     05  WS-AGENT-RATE-AVAILABLE-SWITCH                           POLRPT01
+003040                                 PICTURE X(01) VALUE 'Y'.         POLRPT01
+003050         88  AGENT-RATE-FILE-AVAILABLE  VALUE 'Y'.                POLRPT01
+003060         88  AGENT-RATE-FILE-NOT-AVAILABLE                        POLRPT01
+003070                                        VALUE 'N'.                POLRPT01
+003080     05  WS-NEW-MASTER-SWITCH    PICTURE X(01) VALUE 'Y'.         POLRPT01
+003090         88  NEW-MASTER-RECORD          VALUE 'Y'.                POLRPT01
+003100         88  EXISTING-MASTER-RECORD     VALUE 'N'.                POLRPT01
+003110     05  WS-DUPLICATE-SWITCH     PICTURE X(01) VALUE 'N'.         POLRPT01
+003120         88  DUPLICATE-POLICY-FOUND     VALUE 'Y'.                POLRPT01
+003130         88  NOT-DUPLICATE-POLICY       VALUE 'N'.                POLRPT01
+
+003140 01  WS-CHECKPOINT-FIELDS.                                        POLRPT01
+003150     05  WS-CKPT-RELATIVE-KEY    PICTURE 9(05) COMP VALUE 1.      POLRPT01
+003160     05  WS-CKPT-FILE-STATUS     PICTURE X(02) VALUE SPACES.      POLRPT01
+003170     05  WS-CHECKPOINT-INTERVAL  PICTURE 9(05) VALUE 00100.       POLRPT01
+003180     05  WS-CKPT-QUOTIENT        PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003190     05  WS-CKPT-REMAINDER       PICTURE 9(05) COMP VALUE ZERO.   POLRPT01
+003200     05  WS-SKIP-COUNT           PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003210     05  WS-SKIP-INDEX           PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003220     05  WS-RESTART-SWITCH       PICTURE X(01) VALUE 'N'.         POLRPT01
+003230         88  RESTART-RUN                VALUE 'Y'.                POLRPT01
+003240         88  NORMAL-RUN                 VALUE 'N'.                POLRPT01
+
+003250 01  WS-RECONCILIATION-COUNTS.                                    POLRPT01
+003260     05  WS-RECORDS-READ-COUNT   PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003270     05  WS-DETAIL-LINES-COUNT   PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003280     05  WS-EXCEPTION-LINES-COUNT                                 POLRPT01
+003290                                 PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003300     05  WS-TOTAL-LINES-COUNT    PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+
+003310 01  WS-TRAILER-LINE-1.                                           POLRPT01
+003320     05  FILLER                  PICTURE X(20)                    POLRPT01
+003330                                 VALUE 'RECORDS READ:       '.    POLRPT01
+003340     05  WS-TRL-RECORDS-READ     PICTURE ZZZ,ZZ9.                 POLRPT01
+
+003350 01  WS-TRAILER-LINE-2.                                           POLRPT01
+003360     05  FILLER                  PICTURE X(20)                    POLRPT01
+003370                                 VALUE 'DETAIL LINES:       '.    POLRPT01
+003380     05  WS-TRL-DETAIL-LINES     PICTURE ZZZ,ZZ9.                 POLRPT01
+003390     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003400     05  FILLER                  PICTURE X(20)                    POLRPT01
+003410                                 VALUE 'EXCEPTION LINES:    '.    POLRPT01
+003420     05  WS-TRL-EXCEPTION-LINES  PICTURE ZZZ,ZZ9.                 POLRPT01
+003430     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003440     05  FILLER                  PICTURE X(20)                    POLRPT01
+003450                                 VALUE 'TOTAL LINES WRITTEN:'.    POLRPT01
+003460     05  WS-TRL-TOTAL-LINES      PICTURE ZZZ,ZZ9.                 POLRPT01
+
+003470 01  WS-TRAILER-LINE-3.                                           POLRPT01
+003480     05  WS-TRL-RECON-MESSAGE    PICTURE X(45).                   POLRPT01
+
+003490 01  WS-ACCUMULATORS.                                             POLRPT01
+003500     05  WS-AGENT-POLICY-COUNT   PICTURE 9(05) COMP VALUE ZERO.   POLRPT01
+003510     05  WS-AGENT-PREMIUM-TOTAL  PICTURE 9(07)V99 VALUE ZERO.     POLRPT01
+003520     05  WS-AGENT-COMMISSION-TOTAL                                POLRPT01
+003530                                 PICTURE 9(07)V99 VALUE ZERO.     POLRPT01
+003540     05  WS-GRAND-POLICY-COUNT   PICTURE 9(07) COMP VALUE ZERO.   POLRPT01
+003550     05  WS-GRAND-PREMIUM-TOTAL  PICTURE 9(09)V99 VALUE ZERO.     POLRPT01
+003560     05  WS-GRAND-COMMISSION-TOTAL                                POLRPT01
+003570                                 PICTURE 9(09)V99 VALUE ZERO.     POLRPT01
+
+003580 01  WS-COMMISSION-FIELDS.                                        POLRPT01
+003590     05  WS-DEFAULT-COMMISSION-RATE                               POLRPT01
+003600                                 PICTURE 9V999 VALUE .050.        POLRPT01
+003610     05  WS-EFFECTIVE-COMMISSION-RATE                             POLRPT01
+003620                                 PICTURE 9V999 VALUE ZERO.        POLRPT01
+003630     05  WS-COMMISSION-DUE       PICTURE 9(07)V99 VALUE ZERO.     POLRPT01
+
+003640 01  WS-AGENT-SUBTOTAL-LINE.                                      POLRPT01
+003650     05  FILLER                  PICTURE X(15)                    POLRPT01
+003660                                 VALUE 'AGENT TOTAL -- '.         POLRPT01
+003670     05  WS-SUB-AGENT-NAME       PICTURE X(20).                   POLRPT01
+003680     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003690     05  FILLER                  PICTURE X(15)                    POLRPT01
+003700                                 VALUE 'POLICY COUNT: '.          POLRPT01
+003710     05  WS-SUB-POLICY-COUNT     PICTURE ZZZZ9.                   POLRPT01
+003720     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003730     05  FILLER                  PICTURE X(16)                    POLRPT01
+003740                                 VALUE 'PREMIUM TOTAL: '.         POLRPT01
+003750     05  WS-SUB-PREMIUM-TOTAL    PICTURE Z,ZZZ,ZZ9.99.            POLRPT01
+003760     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003770     05  FILLER                  PICTURE X(19)                    POLRPT01
+003780                                 VALUE 'COMMISSION TOTAL: '.      POLRPT01
+003790     05  WS-SUB-COMMISSION-TOTAL PICTURE Z,ZZZ,ZZ9.99.            POLRPT01
+
+003800 01  WS-GRAND-TOTAL-LINE.                                         POLRPT01
+003810     05  FILLER                  PICTURE X(15)                    POLRPT01
+003820                                 VALUE 'GRAND TOTAL -- '.         POLRPT01
+003830     05  FILLER                  PICTURE X(15)                    POLRPT01
+003840                                 VALUE 'POLICY COUNT: '.          POLRPT01
+003850     05  WS-GRD-POLICY-COUNT     PICTURE ZZZZZZ9.                 POLRPT01
+003860     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003870     05  FILLER                  PICTURE X(16)                    POLRPT01
+003880                                 VALUE 'PREMIUM TOTAL: '.         POLRPT01
+003890     05  WS-GRD-PREMIUM-TOTAL    PICTURE ZZ,ZZZ,ZZ9.99.           POLRPT01
+003900     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+003910     05  FILLER                  PICTURE X(19)                    POLRPT01
+003920                                 VALUE 'COMMISSION TOTAL: '.      POLRPT01
+003930     05  WS-GRD-COMMISSION-TOTAL PICTURE ZZ,ZZZ,ZZ9.99.           POLRPT01
+
+003940 01  WS-RUN-DATE-FIELDS.                                          POLRPT01
+003950     05  WS-CURRENT-DATE.                                         POLRPT01
+003960         10  WS-CUR-CCYY         PICTURE 9(04).                   POLRPT01
+003970         10  WS-CUR-MM           PICTURE 9(02).                   POLRPT01
+003980         10  WS-CUR-DD           PICTURE 9(02).                   POLRPT01
+003990     05  WS-CURRENT-DATE-EDIT    PICTURE X(10).                   POLRPT01
+004000     05  WS-CURRENT-TIME         PICTURE 9(08).                   POLRPT01
+004010     05  WS-RUN-TIMESTAMP        PICTURE 9(14) VALUE ZERO.        POLRPT01
+
+004020 01  WS-PAGE-CONTROL.                                             POLRPT01
+004030     05  WS-PAGE-NUMBER          PICTURE 9(05) COMP VALUE ZERO.   POLRPT01
+004040     05  WS-LINE-COUNT           PICTURE 9(03) COMP VALUE 999.    POLRPT01
+004050     05  WS-MAX-LINES-PER-PAGE   PICTURE 9(03) VALUE 050.         POLRPT01
+
+004060 01  WS-HEADING-LINE-1.                                           POLRPT01
+004070     05  FILLER                  PICTURE X(10)                    POLRPT01
+004080                                 VALUE 'RUN DATE: '.              POLRPT01
+004090     05  WS-HDR-RUN-DATE         PICTURE X(10).                   POLRPT01
+004100     05  FILLER                  PICTURE X(15) VALUE SPACES.      POLRPT01
+004110     05  FILLER                  PICTURE X(20)                    POLRPT01
+004120                                 VALUE 'DAILY POLICY REPORT'.     POLRPT01
+004130     05  FILLER                  PICTURE X(15) VALUE SPACES.      POLRPT01
+004140     05  FILLER                  PICTURE X(06) VALUE 'PAGE: '.    POLRPT01
+004150     05  WS-HDR-PAGE-NUMBER      PICTURE ZZZZ9.                   POLRPT01
+
+004160 01  WS-HEADING-LINE-2.                                           POLRPT01
+004170     05  FILLER                  PICTURE X(01) VALUE SPACE.       POLRPT01
+004180     05  FILLER                  PICTURE X(13)                    POLRPT01
+004190                                 VALUE 'POLICY NUMBER'.           POLRPT01
+004200     05  FILLER                  PICTURE X(07) VALUE SPACES.      POLRPT01
+004210     05  FILLER                  PICTURE X(13)                    POLRPT01
+004220                                 VALUE 'CUSTOMER NAME'.           POLRPT01
+004230     05  FILLER                  PICTURE X(11) VALUE SPACES.      POLRPT01
+004240     05  FILLER                  PICTURE X(10)                    POLRPT01
+004250                                 VALUE 'AGENT NAME'.              POLRPT01
+004260     05  FILLER                  PICTURE X(14) VALUE SPACES.      POLRPT01
+004270     05  FILLER                  PICTURE X(08)                    POLRPT01
+004280                                 VALUE 'INS TYPE'.                POLRPT01
+004290     05  FILLER                  PICTURE X(06) VALUE SPACES.      POLRPT01
+004300     05  FILLER                  PICTURE X(07)                    POLRPT01
+004310                                 VALUE 'PREMIUM'.                 POLRPT01
+004320     05  FILLER                  PICTURE X(06) VALUE SPACES.      POLRPT01
+004330     05  FILLER                  PICTURE X(08)                    POLRPT01
+004340                                 VALUE 'EFF DATE'.                POLRPT01
+004350     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+004360     05  FILLER                  PICTURE X(08)                    POLRPT01
+004370                                 VALUE 'EXP DATE'.                POLRPT01
+004380     05  FILLER                  PICTURE X(04) VALUE SPACES.      POLRPT01
+004390     05  FILLER                  PICTURE X(10)                    POLRPT01
+004400                                 VALUE 'COMMISSION'.              POLRPT01
+
+004410 01  WS-DATE-EDIT-FIELDS.                                         POLRPT01
+004420     05  WS-EFFECTIVE-DATE-EDIT.                                  POLRPT01
+004430         10  WS-EFF-CCYY         PICTURE 9(04).                   POLRPT01
+004440         10  WS-EFF-MM           PICTURE 9(02).                   POLRPT01
+004450         10  WS-EFF-DD           PICTURE 9(02).                   POLRPT01
+004460     05  WS-EXPIRATION-DATE-EDIT.                                 POLRPT01
+004470         10  WS-EXP-CCYY         PICTURE 9(04).                   POLRPT01
+004480         10  WS-EXP-MM           PICTURE 9(02).                   POLRPT01
+004490         10  WS-EXP-DD           PICTURE 9(02).                   POLRPT01
+
+004500 PROCEDURE DIVISION.                                              POLRPT01
+
+004510******************************************************************POLRPT01
+004520**                                                               *POLRPT01
+004530** THIS PROGRAM READS THE POLICY INPUT RECORDS AND CREATES THE  * POLRPT01
+004540** POLICY REPORT.  IT IS ENTERED FROM THE OPERATING SYSTEM AND  * POLRPT01
+004550** EXITS TO THE OPERATING SYSTEM.  WHEN THE DAILY INPUT FEED IS * POLRPT01
+004560** NOT AVAILABLE THE REPORT IS REGENERATED FROM THE POLICY      * POLRPT01
+004570** MASTER FILE INSTEAD.                                         * POLRPT01
+004580**                                                               *POLRPT01
+004590******************************************************************POLRPT01
+
+004600 A000-CREATE-POLICY-REPORT.                                       POLRPT01
+
+004610     OPEN INPUT  INPUT-FILE.                                      POLRPT01
+004620     IF WS-INPUT-FILE-STATUS = '00'                               POLRPT01
+004630         MOVE 'Y' TO WS-SOURCE-SWITCH                             POLRPT01
+004640     ELSE                                                         POLRPT01
+004650         MOVE 'N' TO WS-SOURCE-SWITCH                             POLRPT01
+004660         DISPLAY 'INPUT-FILE NOT AVAILABLE - REPORT WILL BE'      POLRPT01
+004670         DISPLAY 'REGENERATED FROM THE POLICY MASTER FILE'        POLRPT01
+004680     END-IF.                                                      POLRPT01
+004690     PERFORM C010-OPEN-POLICY-MASTER-FILE.                        POLRPT01
+004700     PERFORM C012-OPEN-AGENT-RATE-FILE.                           POLRPT01
+004710     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.                   POLRPT01
+004720     ACCEPT WS-CURRENT-TIME FROM TIME.                            POLRPT01
+004730     STRING WS-CUR-MM '/' WS-CUR-DD '/' WS-CUR-CCYY               POLRPT01
+004740           DELIMITED BY SIZE INTO WS-CURRENT-DATE-EDIT.           POLRPT01
+004750     IF IS-FROM-INPUT-FEED                                        POLRPT01
+004760         PERFORM C011-OPEN-CHECKPOINT-FILE                        POLRPT01
+004770         PERFORM C000-CHECK-FOR-RESTART                           POLRPT01
+004780     END-IF.                                                      POLRPT01
+004790     IF RESTART-RUN                                               POLRPT01
+004800         OPEN EXTEND REPORT-FILE                                  POLRPT01
+004810                     EXCEPTION-FILE                               POLRPT01
+004820     ELSE                                                         POLRPT01
+004830         OPEN OUTPUT REPORT-FILE                                  POLRPT01
+004840                     EXCEPTION-FILE                               POLRPT01
+004850     END-IF.                                                      POLRPT01
+004860     IF IS-FROM-INPUT-FEED                                        POLRPT01
+004870         IF RESTART-RUN                                           POLRPT01
+004880             PERFORM C001-SKIP-PROCESSED-RECORDS                  POLRPT01
+004890                   VARYING WS-SKIP-INDEX FROM 1 BY 1              POLRPT01
+004900                   UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT            POLRPT01
+004910                      OR ARE-THERE-MORE-RECORDS = 'NO '           POLRPT01
+004920             MOVE WS-SKIP-COUNT TO WS-RECORDS-READ-COUNT          POLRPT01
+004930         ELSE                                                     POLRPT01
+004940             STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)         POLRPT01
+004950                   DELIMITED BY SIZE INTO WS-RUN-TIMESTAMP        POLRPT01
+004960         END-IF                                                   POLRPT01
+004970     ELSE                                                         POLRPT01
+004980         MOVE LOW-VALUES TO POLICY-NUMBER-MASTER                  POLRPT01
+004990         START POLICY-MASTER-FILE                                 POLRPT01
+005000               KEY IS NOT LESS THAN POLICY-NUMBER-MASTER          POLRPT01
+005010               INVALID KEY                                        POLRPT01
+005020                  MOVE 'NO ' TO ARE-THERE-MORE-RECORDS            POLRPT01
+005030         END-START                                                POLRPT01
+005040     END-IF.                                                      POLRPT01
+005050     PERFORM A009-READ-INPUT-RECORD.                              POLRPT01
+005060     PERFORM A001-FORMAT-PRINT-LINE                               POLRPT01
+005070           UNTIL ARE-THERE-MORE-RECORDS = 'NO '.                  POLRPT01
+005080     IF NOT-FIRST-RECORD                                          POLRPT01
+005090         PERFORM A002-AGENT-SUBTOTAL                              POLRPT01
+005100     END-IF.                                                      POLRPT01
+005110     PERFORM A003-GRAND-TOTAL.                                    POLRPT01
+005120     PERFORM A010-PRINT-RECONCILIATION-TRAILER.                   POLRPT01
+005130     IF IS-FROM-INPUT-FEED                                        POLRPT01
+005140         PERFORM C003-CLEAR-CHECKPOINT                            POLRPT01
+005150         CLOSE INPUT-FILE                                         POLRPT01
+005160               CHECKPOINT-FILE                                    POLRPT01
+005170     END-IF.                                                      POLRPT01
+005180     IF AGENT-RATE-FILE-AVAILABLE                                 POLRPT01
+005190         CLOSE AGENT-RATE-FILE                                    POLRPT01
+005200     END-IF.                                                      POLRPT01
+005210     CLOSE REPORT-FILE                                            POLRPT01
+005220           EXCEPTION-FILE                                         POLRPT01
+005230           POLICY-MASTER-FILE.                                    POLRPT01
+005240     STOP RUN.                                                    POLRPT01
+
+005250 A001-FORMAT-PRINT-LINE.                                          POLRPT01
+005260     PERFORM A005-VALIDATE-INSURANCE-TYPE.                        POLRPT01
+005270     IF NOT VALID-TYPE-FOUND                                      POLRPT01
+005280         PERFORM A007-WRITE-EXCEPTION-LINE                        POLRPT01
+005290     ELSE                                                         POLRPT01
+005300         IF IS-FROM-INPUT-FEED                                    POLRPT01
+005310             PERFORM A011-CHECK-DUPLICATE-POLICY                  POLRPT01
+005320         ELSE                                                     POLRPT01
+005330             MOVE 'N' TO WS-DUPLICATE-SWITCH                      POLRPT01
+005340         END-IF                                                   POLRPT01
+005350         IF DUPLICATE-POLICY-FOUND                                POLRPT01
+005360             PERFORM A012-WRITE-DUPLICATE-EXCEPTION               POLRPT01
+005370         ELSE                                                     POLRPT01
+005380             PERFORM A008-BUILD-DETAIL-LINE                       POLRPT01
+005390         END-IF                                                   POLRPT01
+005400     END-IF.                                                      POLRPT01
+005410     PERFORM A009-READ-INPUT-RECORD.                              POLRPT01
+
+005420 A005-VALIDATE-INSURANCE-TYPE.                                    POLRPT01
+005430     MOVE 'N' TO WS-VALID-TYPE-SWITCH.                            POLRPT01
+005440     PERFORM A006-SEARCH-VALID-TYPE-TABLE                         POLRPT01
+005450           VARYING WS-TYPE-INDEX FROM 1 BY 1                      POLRPT01
+005460           UNTIL WS-TYPE-INDEX > WS-VALID-TYPE-COUNT              POLRPT01
+005470              OR VALID-TYPE-FOUND.                                POLRPT01
+
+005480 A006-SEARCH-VALID-TYPE-TABLE.                                    POLRPT01
+005490     IF INSURANCE-TYPE-INPUT = WS-VALID-TYPE-ENTRY (WS-TYPE-INDEX)POLRPT01
+005500         MOVE 'Y' TO WS-VALID-TYPE-SWITCH                         POLRPT01
+005510     END-IF.                                                      POLRPT01
+
+005520 A007-WRITE-EXCEPTION-LINE.                                       POLRPT01
+005530     MOVE SPACES TO EXCEPTION-LINE.                               POLRPT01
+005540     MOVE POLICY-NUMBER-INPUT TO EXC-POLICY-NUMBER.               POLRPT01
+005550     MOVE CUSTOMER-NAME-INPUT TO EXC-CUSTOMER-NAME.               POLRPT01
+005560     MOVE INSURANCE-TYPE-INPUT TO EXC-INSURANCE-TYPE.             POLRPT01
+005570     MOVE 'INVALID INSURANCE TYPE CODE' TO EXC-MESSAGE.           POLRPT01
+005580     WRITE EXCEPTION-LINE                                         POLRPT01
+005590           AFTER ADVANCING 1 LINES.                               POLRPT01
+005600     ADD 1 TO WS-EXCEPTION-LINES-COUNT.                           POLRPT01
+
+005610 A011-CHECK-DUPLICATE-POLICY.                                     POLRPT01
+005620     MOVE 'N' TO WS-DUPLICATE-SWITCH.                             POLRPT01
+005630     MOVE POLICY-NUMBER-INPUT TO POLICY-NUMBER-MASTER.            POLRPT01
+005640     READ POLICY-MASTER-FILE                                      POLRPT01
+005650           INVALID KEY                                            POLRPT01
+005660              MOVE 'N' TO WS-DUPLICATE-SWITCH                     POLRPT01
+005670           NOT INVALID KEY                                        POLRPT01
+005680              IF LAST-RUN-DATE-MASTER = WS-RUN-TIMESTAMP          POLRPT01
+005690                  MOVE 'Y' TO WS-DUPLICATE-SWITCH                 POLRPT01
+005700              ELSE                                                POLRPT01
+005710                  MOVE 'N' TO WS-DUPLICATE-SWITCH                 POLRPT01
+005720              END-IF                                              POLRPT01
+005730     END-READ.                                                    POLRPT01
+
+005740 A012-WRITE-DUPLICATE-EXCEPTION.                                  POLRPT01
+005750     MOVE SPACES TO EXCEPTION-LINE.                               POLRPT01
+005760     MOVE POLICY-NUMBER-INPUT TO EXC-POLICY-NUMBER.               POLRPT01
+005770     MOVE CUSTOMER-NAME-INPUT TO EXC-CUSTOMER-NAME.               POLRPT01
+005780     MOVE INSURANCE-TYPE-INPUT TO EXC-INSURANCE-TYPE.             POLRPT01
+005790     MOVE 'DUPLICATE POLICY NUMBER' TO EXC-MESSAGE.               POLRPT01
+005800     WRITE EXCEPTION-LINE                                         POLRPT01
+005810           AFTER ADVANCING 1 LINES.                               POLRPT01
+005820     ADD 1 TO WS-EXCEPTION-LINES-COUNT.                           POLRPT01
+
+005830 A013-CALCULATE-COMMISSION.                                       POLRPT01
+005840     IF AGENT-RATE-FILE-AVAILABLE                                 POLRPT01
+005850         MOVE AGENT-NAME-INPUT TO AGENT-ID-RATE                   POLRPT01
+005860         READ AGENT-RATE-FILE                                     POLRPT01
+005870               INVALID KEY                                        POLRPT01
+005880                  MOVE WS-DEFAULT-COMMISSION-RATE                 POLRPT01
+005890                        TO WS-EFFECTIVE-COMMISSION-RATE           POLRPT01
+005900               NOT INVALID KEY                                    POLRPT01
+005910                  MOVE AGENT-COMMISSION-RATE                      POLRPT01
+005920                        TO WS-EFFECTIVE-COMMISSION-RATE           POLRPT01
+005930         END-READ                                                 POLRPT01
+005940     ELSE                                                         POLRPT01
+005950         MOVE WS-DEFAULT-COMMISSION-RATE                          POLRPT01
+005960               TO WS-EFFECTIVE-COMMISSION-RATE                    POLRPT01
+005970     END-IF.                                                      POLRPT01
+005980     COMPUTE WS-COMMISSION-DUE ROUNDED =                          POLRPT01
+005990           PREMIUM-INPUT * WS-EFFECTIVE-COMMISSION-RATE.          POLRPT01
+006000     ADD WS-COMMISSION-DUE TO WS-AGENT-COMMISSION-TOTAL.          POLRPT01
+
+006010 A008-BUILD-DETAIL-LINE.                                          POLRPT01
+006020     IF NOT-FIRST-RECORD                                          POLRPT01
+006030         IF AGENT-NAME-INPUT NOT = WS-PREV-AGENT-NAME             POLRPT01
+006040             PERFORM A002-AGENT-SUBTOTAL                          POLRPT01
+006050         END-IF                                                   POLRPT01
+006060     END-IF.                                                      POLRPT01
+006070     MOVE 'N' TO WS-FIRST-RECORD-SWITCH.                          POLRPT01
+006080     MOVE AGENT-NAME-INPUT TO WS-PREV-AGENT-NAME.                 POLRPT01
+006090     ADD 1 TO WS-AGENT-POLICY-COUNT.                              POLRPT01
+006100     ADD PREMIUM-INPUT TO WS-AGENT-PREMIUM-TOTAL.                 POLRPT01
+006110     PERFORM A013-CALCULATE-COMMISSION.                           POLRPT01
+006120     IF IS-FROM-INPUT-FEED                                        POLRPT01
+006130         PERFORM B000-UPDATE-POLICY-MASTER                        POLRPT01
+006140     END-IF.                                                      POLRPT01
+006150     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE                    POLRPT01
+006160         PERFORM A004-PRINT-HEADERS                               POLRPT01
+006170     END-IF.                                                      POLRPT01
+006180     MOVE SPACES TO REPORT-LINE.                                  POLRPT01
+006190     MOVE POLICY-NUMBER-INPUT TO POLICY-NUMBER-REPORT.            POLRPT01
+006200     MOVE CUSTOMER-NAME-INPUT TO CUSTOMER-NAME-REPORT.            POLRPT01
+006210     MOVE AGENT-NAME-INPUT TO AGENT-NAME-REPORT.                  POLRPT01
+006220     MOVE INSURANCE-TYPE-INPUT TO INSURANCE-TYPE-REPORT.          POLRPT01
+006230     MOVE PREMIUM-INPUT TO PREMIUM-REPORT.                        POLRPT01
+006240     MOVE EFFECTIVE-DATE-INPUT TO WS-EFFECTIVE-DATE-EDIT.         POLRPT01
+006250     STRING WS-EFF-MM   '/' WS-EFF-DD '/' WS-EFF-CCYY             POLRPT01
+006260           DELIMITED BY SIZE INTO EFFECTIVE-DATE-REPORT.          POLRPT01
+006270     MOVE EXPIRATION-DATE-INPUT TO WS-EXPIRATION-DATE-EDIT.       POLRPT01
+006280     STRING WS-EXP-MM   '/' WS-EXP-DD '/' WS-EXP-CCYY             POLRPT01
+006290           DELIMITED BY SIZE INTO EXPIRATION-DATE-REPORT.         POLRPT01
+006300     MOVE WS-COMMISSION-DUE TO COMMISSION-DUE-REPORT.             POLRPT01
+006310     WRITE REPORT-LINE                                            POLRPT01
+006320           AFTER ADVANCING 1 LINES.                               POLRPT01
+006330     ADD 1 TO WS-LINE-COUNT.                                      POLRPT01
+006340     ADD 1 TO WS-DETAIL-LINES-COUNT.                              POLRPT01
+
+006350 A002-AGENT-SUBTOTAL.                                             POLRPT01
+006360     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE                    POLRPT01
+006370         PERFORM A004-PRINT-HEADERS                               POLRPT01
+006380     END-IF.                                                      POLRPT01
+006390     MOVE SPACES TO WS-AGENT-SUBTOTAL-LINE.                       POLRPT01
+006400     MOVE WS-PREV-AGENT-NAME TO WS-SUB-AGENT-NAME.                POLRPT01
+006410     MOVE WS-AGENT-POLICY-COUNT TO WS-SUB-POLICY-COUNT.           POLRPT01
+006420     MOVE WS-AGENT-PREMIUM-TOTAL TO WS-SUB-PREMIUM-TOTAL.         POLRPT01
+006430     MOVE WS-AGENT-COMMISSION-TOTAL TO WS-SUB-COMMISSION-TOTAL.   POLRPT01
+006440     WRITE REPORT-LINE FROM WS-AGENT-SUBTOTAL-LINE                POLRPT01
+006450           AFTER ADVANCING 2 LINES.                               POLRPT01
+006460     ADD 2 TO WS-LINE-COUNT.                                      POLRPT01
+006470     ADD WS-AGENT-POLICY-COUNT TO WS-GRAND-POLICY-COUNT.          POLRPT01
+006480     ADD WS-AGENT-PREMIUM-TOTAL TO WS-GRAND-PREMIUM-TOTAL.        POLRPT01
+006490     ADD WS-AGENT-COMMISSION-TOTAL TO WS-GRAND-COMMISSION-TOTAL.  POLRPT01
+006500     MOVE ZERO TO WS-AGENT-POLICY-COUNT.                          POLRPT01
+006510     MOVE ZERO TO WS-AGENT-PREMIUM-TOTAL.                         POLRPT01
+006520     MOVE ZERO TO WS-AGENT-COMMISSION-TOTAL.                      POLRPT01
+
+006530 A003-GRAND-TOTAL.                                                POLRPT01
+006540     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE                    POLRPT01
+006550         PERFORM A004-PRINT-HEADERS                               POLRPT01
+006560     END-IF.                                                      POLRPT01
+006570     MOVE SPACES TO WS-GRAND-TOTAL-LINE.                          POLRPT01
+006580     MOVE WS-GRAND-POLICY-COUNT TO WS-GRD-POLICY-COUNT.           POLRPT01
+006590     MOVE WS-GRAND-PREMIUM-TOTAL TO WS-GRD-PREMIUM-TOTAL.         POLRPT01
+006600     MOVE WS-GRAND-COMMISSION-TOTAL TO WS-GRD-COMMISSION-TOTAL.   POLRPT01
+006610     WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE                   POLRPT01
+006620           AFTER ADVANCING 2 LINES.                               POLRPT01
+006630     ADD 2 TO WS-LINE-COUNT.                                      POLRPT01
+
+006640 A004-PRINT-HEADERS.                                              POLRPT01
+006650     ADD 1 TO WS-PAGE-NUMBER.                                     POLRPT01
+006660     MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NUMBER.                   POLRPT01
+006670     MOVE WS-CURRENT-DATE-EDIT TO WS-HDR-RUN-DATE.                POLRPT01
+006680     WRITE REPORT-LINE FROM WS-HEADING-LINE-1                     POLRPT01
+006690           AFTER ADVANCING PAGE.                                  POLRPT01
+006700     WRITE REPORT-LINE FROM WS-HEADING-LINE-2                     POLRPT01
+006710           AFTER ADVANCING 2 LINES.                               POLRPT01
+006720     MOVE ZERO TO WS-LINE-COUNT.                                  POLRPT01
+
+006730 A009-READ-INPUT-RECORD.                                          POLRPT01
+006740     IF IS-FROM-INPUT-FEED                                        POLRPT01
+006750         PERFORM A009A-READ-FROM-INPUT-FILE                       POLRPT01
+006760     ELSE                                                         POLRPT01
+006770         PERFORM A009B-READ-FROM-MASTER-FILE                      POLRPT01
+006780     END-IF.                                                      POLRPT01
+
+006790 A009A-READ-FROM-INPUT-FILE.                                      POLRPT01
+006800     READ INPUT-FILE                                              POLRPT01
+006810           AT END                                                 POLRPT01
+006820              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS.               POLRPT01
+006830     IF ARE-THERE-MORE-RECORDS = 'YES'                            POLRPT01
+006840         ADD 1 TO WS-RECORDS-READ-COUNT                           POLRPT01
+006850         DIVIDE WS-RECORDS-READ-COUNT BY WS-CHECKPOINT-INTERVAL   POLRPT01
+006860               GIVING WS-CKPT-QUOTIENT                            POLRPT01
+006870               REMAINDER WS-CKPT-REMAINDER                        POLRPT01
+006880         IF WS-CKPT-REMAINDER = ZERO                              POLRPT01
+006890             PERFORM C002-WRITE-CHECKPOINT                        POLRPT01
+006900         END-IF                                                   POLRPT01
+006910     END-IF.                                                      POLRPT01
+
+006920 A009B-READ-FROM-MASTER-FILE.                                     POLRPT01
+006930     READ POLICY-MASTER-FILE NEXT RECORD                          POLRPT01
+006940           AT END                                                 POLRPT01
+006950              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS.               POLRPT01
+006960     IF ARE-THERE-MORE-RECORDS = 'YES'                            POLRPT01
+006970         ADD 1 TO WS-RECORDS-READ-COUNT                           POLRPT01
+006980         MOVE POLICY-NUMBER-MASTER   TO POLICY-NUMBER-INPUT       POLRPT01
+006990         MOVE CUSTOMER-NAME-MASTER   TO CUSTOMER-NAME-INPUT       POLRPT01
+007000         MOVE AGENT-NAME-MASTER      TO AGENT-NAME-INPUT          POLRPT01
+007010         MOVE INSURANCE-TYPE-MASTER  TO INSURANCE-TYPE-INPUT      POLRPT01
+007020         MOVE PREMIUM-MASTER         TO PREMIUM-INPUT             POLRPT01
+007030         MOVE EFFECTIVE-DATE-MASTER  TO EFFECTIVE-DATE-INPUT      POLRPT01
+007040         MOVE EXPIRATION-DATE-MASTER TO EXPIRATION-DATE-INPUT     POLRPT01
+007050     END-IF.                                                      POLRPT01
+
+007060 A010-PRINT-RECONCILIATION-TRAILER.                               POLRPT01
+007070     ADD WS-DETAIL-LINES-COUNT WS-EXCEPTION-LINES-COUNT           POLRPT01
+007080           GIVING WS-TOTAL-LINES-COUNT.                           POLRPT01
+007090     MOVE WS-RECORDS-READ-COUNT TO WS-TRL-RECORDS-READ.           POLRPT01
+007100     WRITE REPORT-LINE FROM WS-TRAILER-LINE-1                     POLRPT01
+007110           AFTER ADVANCING 2 LINES.                               POLRPT01
+007120     MOVE WS-DETAIL-LINES-COUNT TO WS-TRL-DETAIL-LINES.           POLRPT01
+007130     MOVE WS-EXCEPTION-LINES-COUNT TO WS-TRL-EXCEPTION-LINES.     POLRPT01
+007140     MOVE WS-TOTAL-LINES-COUNT TO WS-TRL-TOTAL-LINES.             POLRPT01
+007150     WRITE REPORT-LINE FROM WS-TRAILER-LINE-2                     POLRPT01
+007160           AFTER ADVANCING 1 LINES.                               POLRPT01
+007170     IF WS-RECORDS-READ-COUNT = WS-TOTAL-LINES-COUNT              POLRPT01
+007180         MOVE '** RECONCILIATION OK **'                           POLRPT01
+007190               TO WS-TRL-RECON-MESSAGE                            POLRPT01
+007200     ELSE                                                         POLRPT01
+007210         MOVE '** RECONCILIATION MISMATCH - REVIEW RUN **'        POLRPT01
+007220               TO WS-TRL-RECON-MESSAGE                            POLRPT01
+007230     END-IF.                                                      POLRPT01
+007240     WRITE REPORT-LINE FROM WS-TRAILER-LINE-3                     POLRPT01
+007250           AFTER ADVANCING 1 LINES.                               POLRPT01
+
+007260 B000-UPDATE-POLICY-MASTER.                                       POLRPT01
+007270     MOVE POLICY-NUMBER-INPUT TO POLICY-NUMBER-MASTER.            POLRPT01
+007280     READ POLICY-MASTER-FILE                                      POLRPT01
+007290           INVALID KEY                                            POLRPT01
+007300              MOVE 'Y' TO WS-NEW-MASTER-SWITCH                    POLRPT01
+007310           NOT INVALID KEY                                        POLRPT01
+007320              MOVE 'N' TO WS-NEW-MASTER-SWITCH                    POLRPT01
+007330     END-READ.                                                    POLRPT01
+007340     MOVE CUSTOMER-NAME-INPUT TO CUSTOMER-NAME-MASTER.            POLRPT01
+007350     MOVE AGENT-NAME-INPUT TO AGENT-NAME-MASTER.                  POLRPT01
+007360     MOVE INSURANCE-TYPE-INPUT TO INSURANCE-TYPE-MASTER.          POLRPT01
+007370     MOVE PREMIUM-INPUT TO PREMIUM-MASTER.                        POLRPT01
+007380     MOVE EFFECTIVE-DATE-INPUT TO EFFECTIVE-DATE-MASTER.          POLRPT01
+007390     MOVE EXPIRATION-DATE-INPUT TO EXPIRATION-DATE-MASTER.        POLRPT01
+007400     MOVE WS-RUN-TIMESTAMP TO LAST-RUN-DATE-MASTER.               POLRPT01
+007410     IF NEW-MASTER-RECORD                                         POLRPT01
+007420         WRITE POLICY-MASTER-RECORD                               POLRPT01
+007430     ELSE                                                         POLRPT01
+007440         REWRITE POLICY-MASTER-RECORD                             POLRPT01
+007450     END-IF.                                                      POLRPT01
+
+007460 C010-OPEN-POLICY-MASTER-FILE.                                    POLRPT01
+007470     OPEN I-O POLICY-MASTER-FILE.                                 POLRPT01
+007480     IF WS-MASTER-FILE-STATUS = '35'                              POLRPT01
+007490         OPEN OUTPUT POLICY-MASTER-FILE                           POLRPT01
+007500         CLOSE POLICY-MASTER-FILE                                 POLRPT01
+007510         OPEN I-O POLICY-MASTER-FILE                              POLRPT01
+007520     END-IF.                                                      POLRPT01
+007530     IF WS-MASTER-FILE-STATUS NOT = '00'                          POLRPT01
+007540         DISPLAY 'UNABLE TO OPEN POLICY-MASTER-FILE - STATUS '    POLRPT01
+007550               WS-MASTER-FILE-STATUS                              POLRPT01
+007560         MOVE 16 TO RETURN-CODE                                   POLRPT01
+007570         STOP RUN                                                 POLRPT01
+007580     END-IF.                                                      POLRPT01
+
+007590 C011-OPEN-CHECKPOINT-FILE.                                       POLRPT01
+007600     OPEN I-O CHECKPOINT-FILE.                                    POLRPT01
+007610     IF WS-CKPT-FILE-STATUS = '35'                                POLRPT01
+007620         OPEN OUTPUT CHECKPOINT-FILE                              POLRPT01
+007630         CLOSE CHECKPOINT-FILE                                    POLRPT01
+007640         OPEN I-O CHECKPOINT-FILE                                 POLRPT01
+007650     END-IF.                                                      POLRPT01
+007660     IF WS-CKPT-FILE-STATUS NOT = '00'                            POLRPT01
+007670         DISPLAY 'UNABLE TO OPEN CHECKPOINT-FILE - STATUS '       POLRPT01
+007680               WS-CKPT-FILE-STATUS                                POLRPT01
+007690         MOVE 16 TO RETURN-CODE                                   POLRPT01
+007700         STOP RUN                                                 POLRPT01
+007710     END-IF.                                                      POLRPT01
+
+007720 C012-OPEN-AGENT-RATE-FILE.                                       POLRPT01
+007730     OPEN INPUT AGENT-RATE-FILE.                                  POLRPT01
+007740     IF WS-AGENT-RATE-STATUS = '00'                               POLRPT01
+007750         MOVE 'Y' TO WS-AGENT-RATE-AVAILABLE-SWITCH               POLRPT01
+007760     ELSE                                                         POLRPT01
+007770         MOVE 'N' TO WS-AGENT-RATE-AVAILABLE-SWITCH               POLRPT01
+007780         DISPLAY 'AGENT-RATE-FILE NOT AVAILABLE - DEFAULT'        POLRPT01
+007790         DISPLAY 'COMMISSION RATE WILL BE USED FOR ALL AGENTS'    POLRPT01
+007800     END-IF.                                                      POLRPT01
+
+007810 C000-CHECK-FOR-RESTART.                                          POLRPT01
+007820     MOVE 1 TO WS-CKPT-RELATIVE-KEY.                              POLRPT01
+007830     READ CHECKPOINT-FILE                                         POLRPT01
+007840           INVALID KEY                                            POLRPT01
+007850              MOVE 'N' TO WS-RESTART-SWITCH                       POLRPT01
+007860           NOT INVALID KEY                                        POLRPT01
+007870              IF CKPT-RECORDS-PROCESSED > 0                       POLRPT01
+007880                  MOVE 'Y' TO WS-RESTART-SWITCH                   POLRPT01
+007890                  MOVE CKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT    POLRPT01
+007900                  MOVE CKPT-RUN-TIMESTAMP TO WS-RUN-TIMESTAMP     POLRPT01
+007910                  MOVE CKPT-DETAIL-LINES                          POLRPT01
+007920                        TO WS-DETAIL-LINES-COUNT                  POLRPT01
+007930                  MOVE CKPT-EXCEPTION-LINES                       POLRPT01
+007940                        TO WS-EXCEPTION-LINES-COUNT               POLRPT01
+007950                  MOVE CKPT-PREV-AGENT-NAME TO WS-PREV-AGENT-NAME POLRPT01
+007960                  MOVE CKPT-AGENT-POLICY-COUNT                    POLRPT01
+007970                        TO WS-AGENT-POLICY-COUNT                  POLRPT01
+007980                  MOVE CKPT-AGENT-PREMIUM-TOTAL                   POLRPT01
+007990                        TO WS-AGENT-PREMIUM-TOTAL                 POLRPT01
+008000                  MOVE CKPT-AGENT-COMMISSION-TOTAL                POLRPT01
+008010                        TO WS-AGENT-COMMISSION-TOTAL              POLRPT01
+008020                  MOVE CKPT-GRAND-POLICY-COUNT                    POLRPT01
+008030                        TO WS-GRAND-POLICY-COUNT                  POLRPT01
+008040                  MOVE CKPT-GRAND-PREMIUM-TOTAL                   POLRPT01
+008050                        TO WS-GRAND-PREMIUM-TOTAL                 POLRPT01
+008060                  MOVE CKPT-GRAND-COMMISSION-TOTAL                POLRPT01
+008070                        TO WS-GRAND-COMMISSION-TOTAL              POLRPT01
+008080                  MOVE 'N' TO WS-FIRST-RECORD-SWITCH              POLRPT01
+008090              ELSE                                                POLRPT01
+008100                  MOVE 'N' TO WS-RESTART-SWITCH                   POLRPT01
+008110              END-IF                                              POLRPT01
+008120     END-READ.                                                    POLRPT01
+
+008130 C001-SKIP-PROCESSED-RECORDS.                                     POLRPT01
+008140     READ INPUT-FILE                                              POLRPT01
+008150           AT END                                                 POLRPT01
+008160              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS                POLRPT01
+008170     END-READ.                                                    POLRPT01
+
+008180 C002-WRITE-CHECKPOINT.                                           POLRPT01
+008190     MOVE POLICY-NUMBER-INPUT TO CKPT-LAST-POLICY-NUMBER.         POLRPT01
+008200     COMPUTE CKPT-RECORDS-PROCESSED = WS-RECORDS-READ-COUNT - 1.  POLRPT01
+008210     MOVE WS-RUN-TIMESTAMP TO CKPT-RUN-TIMESTAMP.                 POLRPT01
+008220     MOVE WS-DETAIL-LINES-COUNT TO CKPT-DETAIL-LINES.             POLRPT01
+008230     MOVE WS-EXCEPTION-LINES-COUNT TO CKPT-EXCEPTION-LINES.       POLRPT01
+008240     MOVE WS-PREV-AGENT-NAME TO CKPT-PREV-AGENT-NAME.             POLRPT01
+008250     MOVE WS-AGENT-POLICY-COUNT TO CKPT-AGENT-POLICY-COUNT.       POLRPT01
+008260     MOVE WS-AGENT-PREMIUM-TOTAL TO CKPT-AGENT-PREMIUM-TOTAL.     POLRPT01
+008270     MOVE WS-AGENT-COMMISSION-TOTAL                               POLRPT01
+008280           TO CKPT-AGENT-COMMISSION-TOTAL.                        POLRPT01
+008290     MOVE WS-GRAND-POLICY-COUNT TO CKPT-GRAND-POLICY-COUNT.       POLRPT01
+008300     MOVE WS-GRAND-PREMIUM-TOTAL TO CKPT-GRAND-PREMIUM-TOTAL.     POLRPT01
+008310     MOVE WS-GRAND-COMMISSION-TOTAL                               POLRPT01
+008320           TO CKPT-GRAND-COMMISSION-TOTAL.                        POLRPT01
+008330     MOVE 1 TO WS-CKPT-RELATIVE-KEY.                              POLRPT01
+008340     REWRITE CHECKPOINT-RECORD                                    POLRPT01
+008350           INVALID KEY                                            POLRPT01
+008360              WRITE CHECKPOINT-RECORD                             POLRPT01
+008370     END-REWRITE.                                                 POLRPT01
+
+008380 C003-CLEAR-CHECKPOINT.                                           POLRPT01
+008390     MOVE SPACES TO CKPT-LAST-POLICY-NUMBER.                      POLRPT01
+008400     MOVE ZERO TO CKPT-RECORDS-PROCESSED.                         POLRPT01
+008410     MOVE ZERO TO CKPT-RUN-TIMESTAMP.                             POLRPT01
+008420     MOVE ZERO TO CKPT-DETAIL-LINES.                              POLRPT01
+008430     MOVE ZERO TO CKPT-EXCEPTION-LINES.                           POLRPT01
+008440     MOVE SPACES TO CKPT-PREV-AGENT-NAME.                         POLRPT01
+008450     MOVE ZERO TO CKPT-AGENT-POLICY-COUNT.                        POLRPT01
+008460     MOVE ZERO TO CKPT-AGENT-PREMIUM-TOTAL.                       POLRPT01
+008470     MOVE ZERO TO CKPT-AGENT-COMMISSION-TOTAL.                    POLRPT01
+008480     MOVE ZERO TO CKPT-GRAND-POLICY-COUNT.                        POLRPT01
+008490     MOVE ZERO TO CKPT-GRAND-PREMIUM-TOTAL.                       POLRPT01
+008500     MOVE ZERO TO CKPT-GRAND-COMMISSION-TOTAL.                    POLRPT01
+008510     MOVE 1 TO WS-CKPT-RELATIVE-KEY.                              POLRPT01
+008520     REWRITE CHECKPOINT-RECORD                                    POLRPT01
+008530           INVALID KEY                                            POLRPT01
+008540              WRITE CHECKPOINT-RECORD                             POLRPT01
+008550     END-REWRITE.                                                 POLRPT01

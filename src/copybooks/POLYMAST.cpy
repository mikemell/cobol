@@ -0,0 +1,25 @@
+001010******************************************************************POLYMAST
+001020**                                                               *POLYMAST
+001030** POLYMAST - POLICY MASTER FILE RECORD LAYOUT.                 * POLYMAST
+001040**            SHARED BY POLRPT01 AND CLMXREF.                   * POLYMAST
+001050**                                                               *POLYMAST
+001060**   MODIFICATION HISTORY                                       * POLYMAST
+001070**   -------------------                                        * POLYMAST
+001080**   DATE       INIT  DESCRIPTION                               * POLYMAST
+001090**   ---------- ----  ----------------------------------------- * POLYMAST
+001100**   2026-08-09  MM   INITIAL VERSION.                          * POLYMAST
+001110**   2026-08-09  MM   WIDENED LAST-RUN-DATE-MASTER TO CARRY A    *POLYMAST
+001120**                    FULL RUN TIMESTAMP (CCYYMMDDHHMMSS) SO    * POLYMAST
+001130**                    A SAME-DAY RERUN IS NOT MISTAKEN FOR A    * POLYMAST
+001140**                    DUPLICATE OF THE PRIOR RUN.               * POLYMAST
+001150**                                                               *POLYMAST
+001160******************************************************************POLYMAST
+001170 01  POLICY-MASTER-RECORD.                                        POLYMAST
+001180     05  POLICY-NUMBER-MASTER    PICTURE X(12).                   POLYMAST
+001190     05  CUSTOMER-NAME-MASTER    PICTURE X(20).                   POLYMAST
+001200     05  AGENT-NAME-MASTER       PICTURE X(20).                   POLYMAST
+001210     05  INSURANCE-TYPE-MASTER   PICTURE X(10).                   POLYMAST
+001220     05  PREMIUM-MASTER          PICTURE 9(05)V99.                POLYMAST
+001230     05  EFFECTIVE-DATE-MASTER   PICTURE 9(08).                   POLYMAST
+001240     05  EXPIRATION-DATE-MASTER  PICTURE 9(08).                   POLYMAST
+001250     05  LAST-RUN-DATE-MASTER    PICTURE 9(14).                   POLYMAST
